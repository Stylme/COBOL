@@ -0,0 +1,12 @@
+      *------------------------------------------
+      *  AMIGOSFC.CPY
+      *  SELECT clause for the AMIGOS master file.
+      *  Copied into FILE-CONTROL by every program
+      *  that opens AMIGOS.DAT, so every program
+      *  sees the same file definition.
+      *------------------------------------------
+           SELECT AMIGOS ASSIGN TO RANDOM "AMIGOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODIGO
+               ALTERNATE RECORD KEY IS TELEFONO WITH DUPLICATES.
