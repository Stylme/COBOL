@@ -0,0 +1,10 @@
+      *------------------------------------------
+      *  AMIFLATFD.CPY
+      *  Record layout for the flat interchange file
+      *  used by IMPORTA and EXPORTA.  Copied as the
+      *  01-level record under the program's own FD.
+      *------------------------------------------
+       01 LINEA-PLANA.
+        02 PLANA-CODIGO    PIC 9(5).
+        02 PLANA-NOMBRE    PIC X(30).
+        02 PLANA-TELEFONO  PIC X(20).
