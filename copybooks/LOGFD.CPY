@@ -0,0 +1,15 @@
+      *------------------------------------------
+      *  LOGFD.CPY
+      *  FD and record layout for the AMIGOS.LOG
+      *  audit trail.  One line per ALTA/BAJA/
+      *  MODIFICA recorded against AMIGOS.DAT.
+      *------------------------------------------
+       FD AMIGOS-LOG.
+       01 REG-LOG.
+        02 LOG-CODIGO PIC 9(5).
+        02 FILLER     PIC X(1).
+        02 LOG-ACCION PIC X(8).
+        02 FILLER     PIC X(1).
+        02 LOG-FECHA  PIC 9(8).
+        02 FILLER     PIC X(1).
+        02 LOG-HORA   PIC 9(8).
