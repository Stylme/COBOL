@@ -0,0 +1,9 @@
+      *------------------------------------------
+      *  LOGFC.CPY
+      *  SELECT clause for the AMIGOS.LOG audit
+      *  trail.  Copied into FILE-CONTROL by every
+      *  program that records ALTA/BAJA/MODIFICA
+      *  activity.
+      *------------------------------------------
+           SELECT AMIGOS-LOG ASSIGN TO "AMIGOS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
