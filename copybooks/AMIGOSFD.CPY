@@ -0,0 +1,14 @@
+      *------------------------------------------
+      *  AMIGOSFD.CPY
+      *  FD and record layout for the AMIGOS master
+      *  file.  Copied into the FILE SECTION by
+      *  every program that opens AMIGOS.DAT.
+      *------------------------------------------
+       FD AMIGOS.
+       01 REG-AMIGOS.
+        02 CODIGO     PIC 9(5).
+        02 NOMBRE     PIC X(30).
+        02 TELEFONO   PIC X(20).
+        02 FECHA-BAJA PIC 9(8).
+        02 CATEGORIA  PIC X(01).
+        02 FECHA-ALTA PIC 9(8).
