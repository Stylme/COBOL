@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTA.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------------------------
+       FILE-CONTROL.
+           COPY AMIGOSFC.
+      *******************************************
+       DATA DIVISION.
+      *------------------------------------------
+       FILE SECTION.
+      *------------------------------------------
+           COPY AMIGOSFD.
+      *------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 VARIABLES.
+        02 SW PIC 9.
+        02 TECLA PIC X.
+        02 OPCION PIC X.
+      *------------------------------------------
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           MOVE 0 TO SW.
+           PERFORM ABRIR-ARCHIVO.
+           PERFORM PROCESAR UNTIL SW = 1.
+           PERFORM CERRAR-ARCHIVO.
+           GOBACK.
+      *------------------------------------------
+       ABRIR-ARCHIVO.
+           OPEN INPUT AMIGOS.
+      *------------------------------------------
+       LIMPIAR-PANTALLA.
+           DISPLAY " " LINE 1 POSITION 1 ERASE EOS.
+      *------------------------------------------
+       PROCESAR.
+           PERFORM LIMPIAR-PANTALLA.
+           DISPLAY "D)irecta  N)ext  S)alir" LINE 10 POSITION 10.
+           ACCEPT OPCION LINE 10 POSITION 35 PROMPT NO BEEP.
+           IF OPCION = "D" OR "d"
+               PERFORM CONSULTA-DIRECTA
+           ELSE
+               IF OPCION = "N" OR "n"
+                   PERFORM CONSULTA-SIGUIENTE
+               ELSE
+                   MOVE 1 TO SW
+               END-IF
+           END-IF.
+      *------------------------------------------
+       CONSULTA-DIRECTA.
+           DISPLAY "Codigo..." LINE 11 POSITION 10.
+           ACCEPT CODIGO LINE 11 POSITION 30 PROMPT NO BEEP.
+           READ AMIGOS
+               INVALID KEY
+                   DISPLAY "No existe ese codigo" LINE 23 POSITION 30
+               NOT INVALID KEY
+                   PERFORM MOSTRAR-REGISTRO
+           END-READ.
+           ACCEPT TECLA LINE 23 POSITION 78 PROMPT.
+      *------------------------------------------
+       CONSULTA-SIGUIENTE.
+           READ AMIGOS NEXT RECORD
+               AT END
+                   DISPLAY "Fin del archivo" LINE 23 POSITION 30
+               NOT AT END
+                   PERFORM MOSTRAR-REGISTRO
+           END-READ.
+           ACCEPT TECLA LINE 23 POSITION 78 PROMPT.
+      *------------------------------------------
+       MOSTRAR-REGISTRO.
+           DISPLAY "Codigo...."   LINE 11 POSITION 10.
+           DISPLAY "Nombre...."   LINE 12 POSITION 10.
+           DISPLAY "Telefono.."   LINE 13 POSITION 10.
+           DISPLAY "Categoria."   LINE 14 POSITION 10.
+           DISPLAY "Fecha Alta"   LINE 15 POSITION 10.
+           DISPLAY CODIGO         LINE 11 POSITION 30.
+           DISPLAY NOMBRE         LINE 12 POSITION 30.
+           DISPLAY TELEFONO       LINE 13 POSITION 30.
+           DISPLAY CATEGORIA      LINE 14 POSITION 30.
+           DISPLAY FECHA-ALTA     LINE 15 POSITION 30.
+           IF FECHA-BAJA NOT = 0
+               DISPLAY "*** CLIENTE DE BAJA ***" LINE 16 POSITION 10
+           END-IF.
+      *------------------------------------------
+       CERRAR-ARCHIVO.
+           CLOSE AMIGOS.
