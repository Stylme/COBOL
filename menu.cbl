@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------------------------
+       DATA DIVISION.
+      *------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 VARIABLES.
+        02 SW PIC 9.
+        02 OPCION PIC 9.
+        02 TECLA PIC X.
+      *------------------------------------------
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM PROCESAR UNTIL SW = 1.
+           STOP RUN.
+      *------------------------------------------
+       LIMPIAR-PANTALLA.
+           DISPLAY " " LINE 1 POSITION 1 ERASE EOS.
+      *------------------------------------------
+       PROCESAR.
+           PERFORM LIMPIAR-PANTALLA.
+           DISPLAY "SISTEMA DE AMIGOS" LINE 2 POSITION 30.
+           DISPLAY "1. Inicializar Archivo"      LINE 5  POSITION 10.
+           DISPLAY "2. Captura De Clientes"       LINE 6  POSITION 10.
+           DISPLAY "3. Consulta De Clientes"      LINE 7  POSITION 10.
+           DISPLAY "4. Modificar Un Cliente"      LINE 8  POSITION 10.
+           DISPLAY "5. Dar De Baja Un Cliente"    LINE 9  POSITION 10.
+           DISPLAY "6. Listado De Clientes"       LINE 10 POSITION 10.
+           DISPLAY "0. Salir"                     LINE 11 POSITION 10.
+           DISPLAY "Opcion..." LINE 13 POSITION 10.
+           ACCEPT OPCION LINE 13 POSITION 30 PROMPT NO BEEP.
+           IF OPCION = 1
+               PERFORM CONFIRMAR-INICIALIZAR
+           END-IF.
+           IF OPCION = 2
+               CALL "CAPTURA"
+           END-IF.
+           IF OPCION = 3
+               CALL "CONSULTA"
+           END-IF.
+           IF OPCION = 4
+               CALL "MODIFICA"
+           END-IF.
+           IF OPCION = 5
+               CALL "BAJA"
+           END-IF.
+           IF OPCION = 6
+               CALL "LISTADO"
+           END-IF.
+           IF OPCION = 0
+               MOVE 1 TO SW
+           END-IF.
+           IF OPCION > 6
+               DISPLAY "Opcion Invalida" LINE 23 POSITION 30
+               ACCEPT TECLA LINE 23 POSITION 78 PROMPT
+           END-IF.
+      *------------------------------------------
+       CONFIRMAR-INICIALIZAR.
+           DISPLAY "Esto Borra Todos Los Datos Existentes" LINE 20
+                   POSITION 10.
+           DISPLAY "Desea Inicializar El Archivo ?" LINE 23
+                   POSITION 30.
+           ACCEPT TECLA LINE 23 POSITION 78 PROMPT.
+           IF TECLA = "S" OR "s"
+               CALL "CREA"
+           END-IF.
