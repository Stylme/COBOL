@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BAJA.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------------------------
+       FILE-CONTROL.
+           COPY AMIGOSFC.
+           COPY LOGFC.
+      *******************************************
+       DATA DIVISION.
+      *------------------------------------------
+       FILE SECTION.
+      *------------------------------------------
+           COPY AMIGOSFD.
+           COPY LOGFD.
+      *------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 VARIABLES.
+        02 SW PIC 9.
+        02 TECLA PIC X.
+        02 SW-ENCONTRADO PIC 9.
+        02 CONTADOR-BAJAS PIC 9(5).
+      *------------------------------------------
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           MOVE 0 TO SW.
+           PERFORM ABRIR-ARCHIVO.
+           MOVE 0 TO CONTADOR-BAJAS.
+           PERFORM PROCESAR UNTIL SW = 1.
+           PERFORM MOSTRAR-RESUMEN.
+           PERFORM CERRAR-ARCHIVO.
+           GOBACK.
+      *------------------------------------------
+       ABRIR-ARCHIVO.
+           OPEN I-O AMIGOS.
+           OPEN EXTEND AMIGOS-LOG.
+      *------------------------------------------
+       LIMPIAR-PANTALLA.
+           DISPLAY " " LINE 1 POSITION 1 ERASE EOS.
+      *------------------------------------------
+       PROCESAR.
+           PERFORM LIMPIAR-PANTALLA.
+           DISPLAY "Codigo a dar de baja..." LINE 10 POSITION 10.
+           ACCEPT CODIGO LINE 10 POSITION 30 PROMPT NO BEEP.
+           MOVE 0 TO SW-ENCONTRADO.
+           READ AMIGOS
+               INVALID KEY
+                   DISPLAY "No existe ese codigo" LINE 23 POSITION 30
+                   ACCEPT TECLA LINE 23 POSITION 78 PROMPT
+               NOT INVALID KEY
+                   MOVE 1 TO SW-ENCONTRADO
+           END-READ.
+           IF SW-ENCONTRADO = 1
+               IF FECHA-BAJA NOT = 0
+                   DISPLAY "Ese cliente ya esta de baja" LINE 23
+                           POSITION 30
+                   ACCEPT TECLA LINE 23 POSITION 78 PROMPT
+               ELSE
+                   PERFORM CONFIRMAR-BAJA
+               END-IF
+           END-IF.
+           DISPLAY "Desea Dar De Baja Otro Cliente ?" LINE 23
+                   POSITION 30.
+           ACCEPT TECLA LINE 23 POSITION 78 PROMPT.
+           IF TECLA = "N" OR "n" THEN
+               MOVE 1 TO SW
+           END-IF.
+      *------------------------------------------
+       CONFIRMAR-BAJA.
+           DISPLAY "Nombre..." LINE 11 POSITION 10.
+           DISPLAY NOMBRE LINE 11 POSITION 30.
+           DISPLAY "Confirma Baja De Este Cliente ?" LINE 23
+                   POSITION 30.
+           ACCEPT TECLA LINE 23 POSITION 78 PROMPT.
+           IF TECLA = "S" OR "s"
+               ACCEPT FECHA-BAJA FROM DATE YYYYMMDD
+               REWRITE REG-AMIGOS
+                   INVALID KEY
+                       DISPLAY "No pude dar de baja" LINE 23
+                               POSITION 30
+                   NOT INVALID KEY
+                       DISPLAY "Cliente dado de baja" LINE 23
+                               POSITION 30
+                       ADD 1 TO CONTADOR-BAJAS
+                       PERFORM GRABAR-LOG
+               END-REWRITE
+               ACCEPT TECLA LINE 23 POSITION 78 PROMPT
+           END-IF.
+      *------------------------------------------
+       GRABAR-LOG.
+           MOVE SPACES TO REG-LOG.
+           MOVE CODIGO TO LOG-CODIGO.
+           MOVE "BAJA" TO LOG-ACCION.
+           ACCEPT LOG-FECHA FROM DATE YYYYMMDD.
+           ACCEPT LOG-HORA FROM TIME.
+           WRITE REG-LOG.
+      *------------------------------------------
+       MOSTRAR-RESUMEN.
+           PERFORM LIMPIAR-PANTALLA.
+           DISPLAY "Clientes dados de baja en esta sesion..: "
+                   LINE 10 POSITION 10.
+           DISPLAY CONTADOR-BAJAS LINE 10 POSITION 55.
+           ACCEPT TECLA LINE 23 POSITION 78 PROMPT.
+      *------------------------------------------
+       CERRAR-ARCHIVO.
+           CLOSE AMIGOS.
+           CLOSE AMIGOS-LOG.
