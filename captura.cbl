@@ -6,35 +6,58 @@
        INPUT-OUTPUT SECTION.
       *------------------------------------------
        FILE-CONTROL.
-           SELECT AMIGOS ASSIGN TO RANDOM "AMIGOS.DAT"
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS CODIGO.
+           COPY AMIGOSFC.
+           COPY LOGFC.
       *******************************************
        DATA DIVISION.
       *------------------------------------------
        FILE SECTION.
       *------------------------------------------
-       FD AMIGOS.
-       01 REG-AMIGOS.
-        02 CODIGO   PIC 9(5).
-        02 NOMBRE   PIC X(30).
-        02 TELEFONO PIC X(20).
+           COPY AMIGOSFD.
+           COPY LOGFD.
       *------------------------------------------
        WORKING-STORAGE SECTION.
        01 VARIABLES.
         02 SW PIC 9.
         02 TECLA PIC X.
+        02 SW-DUPLICADO PIC 9.
+        02 SW-BUSQUEDA PIC 9.
+        02 SIGUIENTE-CODIGO PIC 9(5).
+        02 CONTADOR-GRABADOS PIC 9(5).
       *------------------------------------------
        PROCEDURE DIVISION.
        PRINCIPAL.
+           MOVE 0 TO SW.
            PERFORM ABRIR-ARCHIVO.
+           MOVE 0 TO CONTADOR-GRABADOS.
+           PERFORM CALCULAR-SIGUIENTE-CODIGO.
            PERFORM PROCESAR UNTIL SW = 1.
+           PERFORM MOSTRAR-RESUMEN.
            PERFORM CERRAR-ARCHIVO.
-           STOP RUN.
-      *------------------------------------------   
+           GOBACK.
+      *------------------------------------------
        ABRIR-ARCHIVO.
            OPEN I-O AMIGOS.
+           OPEN EXTEND AMIGOS-LOG.
+      *------------------------------------------
+       CALCULAR-SIGUIENTE-CODIGO.
+           MOVE 0 TO SIGUIENTE-CODIGO.
+           MOVE 0 TO SW-BUSQUEDA.
+           MOVE 0 TO CODIGO.
+           START AMIGOS KEY IS NOT LESS THAN CODIGO
+               INVALID KEY
+                   MOVE 1 TO SW-BUSQUEDA
+           END-START.
+           PERFORM LEER-MAXIMO-CODIGO UNTIL SW-BUSQUEDA = 1.
+           ADD 1 TO SIGUIENTE-CODIGO.
+      *------------------------------------------
+       LEER-MAXIMO-CODIGO.
+           READ AMIGOS NEXT RECORD
+               AT END
+                   MOVE 1 TO SW-BUSQUEDA
+               NOT AT END
+                   MOVE CODIGO TO SIGUIENTE-CODIGO
+           END-READ.
       *------------------------------------------
        LIMPIAR-PANTALLA.
            DISPLAY " " LINE 1 POSITION 1 ERASE EOS.
@@ -44,9 +67,41 @@
            DISPLAY "CÃ³digo..." LINE 10 POSITION 10.
            DISPLAY "Nombre..." LINE 11 POSITION 10.
            DISPLAY "Telefono..." LINE 12 POSITION 10.
-           ACCEPT CODIGO LINE 10 POSITION 30 PROMPT NO BEEP.
+           DISPLAY "Categoria (F/B/P)..." LINE 13 POSITION 10.
+           MOVE SIGUIENTE-CODIGO TO CODIGO.
+           ACCEPT CODIGO LINE 10 POSITION 30 PROMPT NO BEEP UPDATE.
            ACCEPT NOMBRE LINE 11 POSITION 30 PROMPT NO BEEP.
            ACCEPT TELEFONO LINE 12 POSITION 30 PROMPT NO BEEP.
+           ACCEPT CATEGORIA LINE 13 POSITION 30 PROMPT NO BEEP.
+           MOVE 0 TO FECHA-BAJA.
+           ACCEPT FECHA-ALTA FROM DATE YYYYMMDD.
+           PERFORM VALIDAR-TELEFONO.
+           IF SW-DUPLICADO = 0
+               PERFORM GRABAR-REGISTRO
+           ELSE
+               DISPLAY "Ese Telefono ya existe, Desea Grabar Igual ?"
+                       LINE 23 POSITION 30
+               ACCEPT TECLA LINE 23 POSITION 78 PROMPT
+               IF TECLA = "S" OR "s"
+                   PERFORM GRABAR-REGISTRO
+               END-IF
+           END-IF.
+                DISPLAY "Desea Grabar Otro Cliente ?" LINE 23 POSITION 30
+                ACCEPT TECLA LINE 23 POSITION 78 PROMPT
+                IF TECLA = "N" OR "n" THEN
+                   MOVE 1 TO SW
+                END-IF.
+      *------------------------------------------
+       VALIDAR-TELEFONO.
+           MOVE 0 TO SW-DUPLICADO.
+           START AMIGOS KEY IS = TELEFONO
+               INVALID KEY
+                   MOVE 0 TO SW-DUPLICADO
+               NOT INVALID KEY
+                   MOVE 1 TO SW-DUPLICADO
+           END-START.
+      *------------------------------------------
+       GRABAR-REGISTRO.
            WRITE REG-AMIGOS
                  INVALID KEY
                    DISPLAY "No pude grabar" LINE 23 POSITION 30
@@ -54,12 +109,28 @@
                  NOT INVALID KEY
                    DISPLAY "Registro grabado" LINE 23 POSITION 30
                    ACCEPT TECLA LINE 23 POSITION 78 PROMPT
+                   IF CODIGO IS NOT LESS THAN SIGUIENTE-CODIGO
+                       COMPUTE SIGUIENTE-CODIGO = CODIGO + 1
+                   END-IF
+                   ADD 1 TO CONTADOR-GRABADOS
+                   PERFORM GRABAR-LOG
                 END-WRITE.
-                DISPLAY "Desea Grabar Otro Cliente ?" LINE 23 POSITION 30
-                ACCEPT TECLA LINE 23 POSITION 78 PROMPT
-                IF TECLA = "N" OR "n" THEN
-                   MOVE 1 TO SW
-                END-IF.
+      *------------------------------------------
+       GRABAR-LOG.
+           MOVE SPACES TO REG-LOG.
+           MOVE CODIGO TO LOG-CODIGO.
+           MOVE "ALTA" TO LOG-ACCION.
+           ACCEPT LOG-FECHA FROM DATE YYYYMMDD.
+           ACCEPT LOG-HORA FROM TIME.
+           WRITE REG-LOG.
+      *------------------------------------------
+       MOSTRAR-RESUMEN.
+           PERFORM LIMPIAR-PANTALLA.
+           DISPLAY "Registros grabados en esta sesion..: "
+                   LINE 10 POSITION 10.
+           DISPLAY CONTADOR-GRABADOS LINE 10 POSITION 50.
+           ACCEPT TECLA LINE 23 POSITION 78 PROMPT.
       *------------------------------------------
        CERRAR-ARCHIVO.
-           CLOSE AMIGOS.
\ No newline at end of file
+           CLOSE AMIGOS.
+           CLOSE AMIGOS-LOG.
\ No newline at end of file
