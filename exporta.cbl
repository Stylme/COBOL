@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTA.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------------------------
+       FILE-CONTROL.
+           COPY AMIGOSFC.
+           SELECT SALIDA ASSIGN TO "EXPORTA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *******************************************
+       DATA DIVISION.
+      *------------------------------------------
+       FILE SECTION.
+      *------------------------------------------
+           COPY AMIGOSFD.
+      *------------------------------------------
+       FD SALIDA.
+           COPY AMIFLATFD.
+      *------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 VARIABLES.
+        02 SW                  PIC 9.
+        02 CONTADOR-EXPORTADOS PIC 9(5).
+      *------------------------------------------
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM ABRIR-ARCHIVOS.
+           MOVE 0 TO CONTADOR-EXPORTADOS.
+           PERFORM LEER-SIGUIENTE.
+           PERFORM PROCESAR-REGISTRO UNTIL SW = 1.
+           DISPLAY "Registros exportados..: " CONTADOR-EXPORTADOS.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+      *------------------------------------------
+       ABRIR-ARCHIVOS.
+           OPEN INPUT AMIGOS.
+           OPEN OUTPUT SALIDA.
+      *------------------------------------------
+       LEER-SIGUIENTE.
+           READ AMIGOS NEXT RECORD
+               AT END
+                   MOVE 1 TO SW
+           END-READ.
+      *------------------------------------------
+       PROCESAR-REGISTRO.
+           IF FECHA-BAJA = 0
+               MOVE CODIGO     TO PLANA-CODIGO
+               MOVE NOMBRE     TO PLANA-NOMBRE
+               MOVE TELEFONO   TO PLANA-TELEFONO
+               WRITE LINEA-PLANA
+               ADD 1 TO CONTADOR-EXPORTADOS
+           END-IF.
+           PERFORM LEER-SIGUIENTE.
+      *------------------------------------------
+       CERRAR-ARCHIVOS.
+           CLOSE AMIGOS.
+           CLOSE SALIDA.
