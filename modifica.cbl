@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODIFICA.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------------------------
+       FILE-CONTROL.
+           COPY AMIGOSFC.
+           COPY LOGFC.
+      *******************************************
+       DATA DIVISION.
+      *------------------------------------------
+       FILE SECTION.
+      *------------------------------------------
+           COPY AMIGOSFD.
+           COPY LOGFD.
+      *------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 VARIABLES.
+        02 SW PIC 9.
+        02 TECLA PIC X.
+        02 SW-ENCONTRADO PIC 9.
+        02 CONTADOR-MODIFICADOS PIC 9(5).
+      *------------------------------------------
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           MOVE 0 TO SW.
+           PERFORM ABRIR-ARCHIVO.
+           MOVE 0 TO CONTADOR-MODIFICADOS.
+           PERFORM PROCESAR UNTIL SW = 1.
+           PERFORM MOSTRAR-RESUMEN.
+           PERFORM CERRAR-ARCHIVO.
+           GOBACK.
+      *------------------------------------------
+       ABRIR-ARCHIVO.
+           OPEN I-O AMIGOS.
+           OPEN EXTEND AMIGOS-LOG.
+      *------------------------------------------
+       LIMPIAR-PANTALLA.
+           DISPLAY " " LINE 1 POSITION 1 ERASE EOS.
+      *------------------------------------------
+       PROCESAR.
+           PERFORM LIMPIAR-PANTALLA.
+           DISPLAY "Codigo a modificar..." LINE 10 POSITION 10.
+           ACCEPT CODIGO LINE 10 POSITION 30 PROMPT NO BEEP.
+           MOVE 0 TO SW-ENCONTRADO.
+           READ AMIGOS
+               INVALID KEY
+                   DISPLAY "No existe ese codigo" LINE 23 POSITION 30
+                   ACCEPT TECLA LINE 23 POSITION 78 PROMPT
+               NOT INVALID KEY
+                   MOVE 1 TO SW-ENCONTRADO
+           END-READ.
+           IF SW-ENCONTRADO = 1
+               PERFORM EDITAR-REGISTRO
+           END-IF.
+           DISPLAY "Desea Modificar Otro Cliente ?" LINE 23 POSITION 30.
+           ACCEPT TECLA LINE 23 POSITION 78 PROMPT.
+           IF TECLA = "N" OR "n" THEN
+               MOVE 1 TO SW
+           END-IF.
+      *------------------------------------------
+       EDITAR-REGISTRO.
+           DISPLAY "Nombre..." LINE 11 POSITION 10.
+           DISPLAY "Telefono..." LINE 12 POSITION 10.
+           DISPLAY NOMBRE LINE 11 POSITION 30.
+           DISPLAY TELEFONO LINE 12 POSITION 30.
+           ACCEPT NOMBRE LINE 11 POSITION 30 PROMPT NO BEEP.
+           ACCEPT TELEFONO LINE 12 POSITION 30 PROMPT NO BEEP.
+           REWRITE REG-AMIGOS
+               INVALID KEY
+                   DISPLAY "No pude modificar" LINE 23 POSITION 30
+               NOT INVALID KEY
+                   DISPLAY "Registro modificado" LINE 23 POSITION 30
+                   ADD 1 TO CONTADOR-MODIFICADOS
+                   PERFORM GRABAR-LOG
+           END-REWRITE.
+           ACCEPT TECLA LINE 23 POSITION 78 PROMPT.
+      *------------------------------------------
+       GRABAR-LOG.
+           MOVE SPACES TO REG-LOG.
+           MOVE CODIGO TO LOG-CODIGO.
+           MOVE "MODIFICA" TO LOG-ACCION.
+           ACCEPT LOG-FECHA FROM DATE YYYYMMDD.
+           ACCEPT LOG-HORA FROM TIME.
+           WRITE REG-LOG.
+      *------------------------------------------
+       MOSTRAR-RESUMEN.
+           PERFORM LIMPIAR-PANTALLA.
+           DISPLAY "Registros modificados en esta sesion..: "
+                   LINE 10 POSITION 10.
+           DISPLAY CONTADOR-MODIFICADOS LINE 10 POSITION 55.
+           ACCEPT TECLA LINE 23 POSITION 78 PROMPT.
+      *------------------------------------------
+       CERRAR-ARCHIVO.
+           CLOSE AMIGOS.
+           CLOSE AMIGOS-LOG.
