@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTADO.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------------------------
+       FILE-CONTROL.
+           COPY AMIGOSFC.
+           SELECT REPORTE ASSIGN TO "LISTADO.LST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *******************************************
+       DATA DIVISION.
+      *------------------------------------------
+       FILE SECTION.
+      *------------------------------------------
+           COPY AMIGOSFD.
+      *------------------------------------------
+       FD REPORTE.
+       01 LINEA-REPORTE PIC X(80).
+      *------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 VARIABLES.
+        02 SW                  PIC 9.
+        02 CONTADOR-LINEAS     PIC 9(3).
+        02 CONTADOR-REGISTROS  PIC 9(5).
+        02 NUMERO-PAGINA       PIC 9(3).
+        02 LINEAS-POR-PAGINA   PIC 9(3) VALUE 20.
+      *------------------------------------------
+       01 LINEA-ENCABEZADO-1.
+        02 FILLER    PIC X(25) VALUE SPACES.
+        02 FILLER    PIC X(18) VALUE "LISTADO DE AMIGOS".
+        02 FILLER    PIC X(17) VALUE SPACES.
+        02 FILLER    PIC X(7)  VALUE "PAGINA ".
+        02 ENC-PAGINA PIC ZZ9.
+      *------------------------------------------
+       01 LINEA-ENCABEZADO-2.
+        02 FILLER    PIC X(7)  VALUE "CODIGO ".
+        02 FILLER    PIC X(32) VALUE "NOMBRE".
+        02 FILLER    PIC X(20) VALUE "TELEFONO".
+        02 FILLER    PIC X(2)  VALUE SPACES.
+        02 FILLER    PIC X(4)  VALUE "CAT.".
+        02 FILLER    PIC X(11) VALUE "FECHA ALTA".
+      *------------------------------------------
+       01 LINEA-DETALLE.
+        02 DET-CODIGO    PIC 9(5).
+        02 FILLER        PIC X(2) VALUE SPACES.
+        02 DET-NOMBRE    PIC X(30).
+        02 FILLER        PIC X(2) VALUE SPACES.
+        02 DET-TELEFONO  PIC X(20).
+        02 FILLER        PIC X(2) VALUE SPACES.
+        02 DET-CATEGORIA PIC X(01).
+        02 FILLER        PIC X(3) VALUE SPACES.
+        02 DET-FECHA-ALTA PIC 9(8).
+      *------------------------------------------
+       01 LINEA-TOTAL.
+        02 FILLER       PIC X(20) VALUE "TOTAL DE CONTACTOS: ".
+        02 TOT-CONTADOR PIC ZZZZ9.
+      *------------------------------------------
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           MOVE 0 TO SW.
+           PERFORM ABRIR-ARCHIVOS.
+           MOVE 0 TO CONTADOR-REGISTROS.
+           MOVE 0 TO NUMERO-PAGINA.
+           MOVE 99 TO CONTADOR-LINEAS.
+           PERFORM LEER-SIGUIENTE.
+           PERFORM IMPRIMIR-REGISTRO UNTIL SW = 1.
+           PERFORM IMPRIMIR-TOTAL.
+           PERFORM CERRAR-ARCHIVOS.
+           GOBACK.
+      *------------------------------------------
+       ABRIR-ARCHIVOS.
+           OPEN INPUT AMIGOS.
+           OPEN OUTPUT REPORTE.
+      *------------------------------------------
+       LEER-SIGUIENTE.
+           READ AMIGOS NEXT RECORD
+               AT END
+                   MOVE 1 TO SW
+           END-READ.
+      *------------------------------------------
+       IMPRIMIR-REGISTRO.
+           IF FECHA-BAJA = 0
+               IF CONTADOR-LINEAS >= LINEAS-POR-PAGINA
+                   PERFORM ENCABEZAR-PAGINA
+               END-IF
+               MOVE CODIGO     TO DET-CODIGO
+               MOVE NOMBRE     TO DET-NOMBRE
+               MOVE TELEFONO   TO DET-TELEFONO
+               MOVE CATEGORIA  TO DET-CATEGORIA
+               MOVE FECHA-ALTA TO DET-FECHA-ALTA
+               MOVE LINEA-DETALLE TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+               ADD 1 TO CONTADOR-LINEAS
+               ADD 1 TO CONTADOR-REGISTROS
+           END-IF.
+           PERFORM LEER-SIGUIENTE.
+      *------------------------------------------
+       ENCABEZAR-PAGINA.
+           ADD 1 TO NUMERO-PAGINA.
+           MOVE NUMERO-PAGINA TO ENC-PAGINA.
+           MOVE LINEA-ENCABEZADO-1 TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           MOVE LINEA-ENCABEZADO-2 TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           MOVE 0 TO CONTADOR-LINEAS.
+      *------------------------------------------
+       IMPRIMIR-TOTAL.
+           MOVE CONTADOR-REGISTROS TO TOT-CONTADOR.
+           MOVE LINEA-TOTAL TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+      *------------------------------------------
+       CERRAR-ARCHIVOS.
+           CLOSE AMIGOS.
+           CLOSE REPORTE.
