@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPORTA.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------------------------
+       FILE-CONTROL.
+           COPY AMIGOSFC.
+           SELECT ENTRADA ASSIGN TO "IMPORTA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *******************************************
+       DATA DIVISION.
+      *------------------------------------------
+       FILE SECTION.
+      *------------------------------------------
+           COPY AMIGOSFD.
+      *------------------------------------------
+       FD ENTRADA.
+           COPY AMIFLATFD.
+      *------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 VARIABLES.
+        02 SW                    PIC 9.
+        02 CONTADOR-IMPORTADOS   PIC 9(5).
+        02 CONTADOR-RECHAZADOS   PIC 9(5).
+      *------------------------------------------
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM ABRIR-ARCHIVOS.
+           MOVE 0 TO CONTADOR-IMPORTADOS.
+           MOVE 0 TO CONTADOR-RECHAZADOS.
+           PERFORM LEER-SIGUIENTE.
+           PERFORM PROCESAR-LINEA UNTIL SW = 1.
+           DISPLAY "Registros importados..: " CONTADOR-IMPORTADOS.
+           DISPLAY "Registros rechazados..: " CONTADOR-RECHAZADOS.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+      *------------------------------------------
+       ABRIR-ARCHIVOS.
+           OPEN INPUT ENTRADA.
+           OPEN I-O AMIGOS.
+      *------------------------------------------
+       LEER-SIGUIENTE.
+           READ ENTRADA
+               AT END
+                   MOVE 1 TO SW
+           END-READ.
+      *------------------------------------------
+       PROCESAR-LINEA.
+           MOVE PLANA-CODIGO   TO CODIGO.
+           MOVE PLANA-NOMBRE   TO NOMBRE.
+           MOVE PLANA-TELEFONO TO TELEFONO.
+           MOVE SPACE TO CATEGORIA.
+           MOVE 0 TO FECHA-BAJA.
+           ACCEPT FECHA-ALTA FROM DATE YYYYMMDD.
+           WRITE REG-AMIGOS
+               INVALID KEY
+                   ADD 1 TO CONTADOR-RECHAZADOS
+               NOT INVALID KEY
+                   ADD 1 TO CONTADOR-IMPORTADOS
+           END-WRITE.
+           PERFORM LEER-SIGUIENTE.
+      *------------------------------------------
+       CERRAR-ARCHIVOS.
+           CLOSE ENTRADA.
+           CLOSE AMIGOS.
